@@ -0,0 +1,418 @@
+       $set sourceformat"free"
+
+
+
+       *>------------ divisão de identificação do programa
+
+       identification division.
+       *>Nome do programa
+       program-id. "lista11_numero01.relatorio".
+       *>Nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+       *>Data que o programa foi escrito
+       date-written.   08/08/2026.
+       date-compiled.  08/08/2026.
+
+      *>------------------------------------------------------------------------
+      *> historico de alteracoes
+      *>   08/08/2026 - msv - programa criado: emite em lote a listagem das
+      *>                30 temperaturas do arqTemperaturas, sem precisar
+      *>                digitar dia a dia pelo "Informe o dia" do
+      *>                lista11_numero01.versaoarquivos
+      *>------------------------------------------------------------------------
+
+
+       *>divisao para configuracao do programa
+       environment division.
+       configuration section.
+
+
+       *>declarado que será utilizado vírgulo ao invés de ponto
+       special-names. decimal-point is comma.
+
+
+       *>declaracao de recursos externos
+       input-output Section.
+
+       file-control.
+
+       *>   --------- declaracao com nome do arquivo, tipo, modo de acesso e status
+       *>   nome lógico e e arquivo de memoria
+       *>   indexado por fd-temp-chave (ano/mes/dia + estacao), mesma
+       *>   organizacao do lista11_numero01.versaoarquivos, para acumular
+       *>   varios meses/estacoes
+       select arqTemperaturas assign to "arqTemperaturas.txt"
+       *>   tipo de arquivo (indexado, chave pela data + estacao)
+       organization    is indexed
+       *>   modo de acesso (dinamico, leitura sequencial em somar-temperaturas)
+       access mode     is dynamic
+       record key      is fd-temp-chave
+       *>   evita perda de dados em ambientes multi-usuarios(varios usuarios entrando com dados ao mesmo tempo)
+       lock mode is automatic
+       *>   variavel "ws-fs-arqAlunos" retona o status do arquivo (0, 35....)
+       file status     is  ws-fs-arqTemperaturas.
+
+       *>   --------- arquivo de saida com a listagem em lote para o diario de turno
+       select arqRelatorio assign to "arqTemperaturas.rel"
+       organization    is line sequential
+       access mode     is sequential
+       lock mode is automatic
+       file status     is  ws-fs-arqRelatorio.
+
+       *>   --------- leituras fora da faixa valida de temperatura
+       select arqExcecoes assign to "arqTemperaturas.exc"
+       organization    is line sequential
+       access mode     is sequential
+       lock mode is automatic
+       file status     is  ws-fs-arqExcecoes.
+
+       *>   --------- checkpoint de somar-temperaturas, para retomar um
+       *>   lote interrompido sem reprocessar (ou perder) os registros
+       *>   ja somados com sucesso
+       select arqCheckpoint assign to "arqTemperaturas.chk"
+       organization    is line sequential
+       access mode     is sequential
+       lock mode is automatic
+       file status     is  ws-fs-arqCheckpoint.
+
+       i-o-control.
+
+
+       *>  ------- declaracao de variaveis
+       data division.
+
+
+
+       *> ------- variáveis de arquivos
+       file section.
+
+
+       fd arqTemperaturas.
+
+       copy TEMPREG.
+
+
+       fd arqRelatorio.
+
+       01  rel-linha                               pic x(80).
+
+
+       fd arqExcecoes.
+
+       copy TEMPEXC.
+
+
+       fd arqCheckpoint.
+
+       copy TEMPCHK.
+
+
+       *> ------- variavéis de trabalho
+       working-storage section.
+
+
+       copy TEMPWS.
+
+
+       77  ws-fs-arqRelatorio                      pic 9(02).
+       77  ws-i                                    pic 9(03).
+
+       01  rel-detalhe.
+           05  rel-det-dia                         pic zz9.
+           05  filler                              pic x(04) value space.
+           05  rel-det-data.
+               10  rel-det-data-dia                pic 99.
+               10  filler                          pic x(01) value "/".
+               10  rel-det-data-mes                pic 99.
+               10  filler                          pic x(01) value "/".
+               10  rel-det-data-ano                pic 9999.
+           05  filler                              pic x(04) value space.
+           05  rel-det-estacao                     pic x(05).
+           05  filler                              pic x(04) value space.
+           05  rel-det-temperatura                 pic -9(02),99.
+           05  filler                              pic x(04) value space.
+           05  rel-det-situacao                    pic x(35).
+
+       01  rel-cabecalho1                          pic x(80)
+           value "LISTAGEM MENSAL DE TEMPERATURAS".
+
+       01  rel-cabecalho2                          pic x(80).
+           *>  "dia   temperatura   situacao" montado em inicializacao
+
+      *>   limiar a partir do qual uma leitura conta como "onda de calor"
+      *>   (configuravel, ajustar o value abaixo)
+       77  ws-temp-limiar-onda-calor               pic s9(02)v9(02) value 35,00.
+
+      *>   controle da sequencia de dias consecutivos acima do limiar
+       77  ws-onda-em-curso                        pic x(01) value "N".
+           88  ws-onda-esta-em-curso                        value "S".
+           88  ws-onda-nao-esta-em-curso                    value "N".
+       77  ws-onda-dia-ini                         pic 9(03).
+       77  ws-onda-dia-fim                         pic 9(03).
+       77  ws-onda-pico                            pic s9(02)v9(02).
+       77  ws-onda-qtd                             pic 9(02) value 0.
+
+       01  onda-cabecalho                          pic x(80)
+           value "--- ONDAS DE CALOR (leituras consecutivas acima do limiar) ---".
+
+       01  onda-detalhe.
+           05  filler                              pic x(14) value "Onda de calor:".
+           05  filler                              pic x(01) value space.
+           05  filler                              pic x(04) value "dia ".
+           05  onda-det-dia-ini                    pic zz9.
+           05  filler                              pic x(05) value " ate ".
+           05  onda-det-dia-fim                    pic zz9.
+           05  filler                              pic x(01) value space.
+           05  filler                              pic x(07) value "- pico ".
+           05  onda-det-pico                       pic -9(02),99.
+           05  filler                              pic x(28) value space.
+
+       01  onda-rodape                             pic x(80)
+           value "Nenhuma onda de calor encontrada no periodo".
+
+
+       *>------Variaveis para comunicaçao entre programa
+       linkage section.
+
+
+
+       *>DECLARAÇÃO DO CORPO DO PROGRAMA
+       procedure division.
+
+           perform inicializacao.
+           perform processamento.
+           perform detectar-ondas-calor.
+           perform finalizacao.
+
+
+       *>------------------------------------------------------------------------
+       *>   inicialização do programa
+       *>------------------------------------------------------------------------
+       inicializacao section.
+
+
+           perform leitura-inicial-arquivo
+
+           *>somar todas as temps do arquivo (monta ws-temperaturas e ws-media)
+           perform somar-temperaturas
+
+           move "--- dia   data       estacao   temperatura   situacao ---"
+                                                    to rel-cabecalho2
+
+           open output arqRelatorio
+
+           if ws-fs-arqRelatorio <> 0 then
+               move 3                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas.rel" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write rel-linha from rel-cabecalho1
+           write rel-linha from rel-cabecalho2
+
+
+           .
+       inicializacao-exit.
+                   exit.
+
+
+
+       *>------------------------------------------------------------------------
+       *>   processamento do programa
+       *>   monta, em um unico lote, a listagem completa dos 30 dias
+       *>------------------------------------------------------------------------
+       processamento section.
+
+
+           perform imprime-linha-relatorio
+               varying ws-i from 1 by 1 until ws-i > ws-qtd-temp-lida
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>   imprime uma linha do relatorio para o dia ws-i
+       *>------------------------------------------------------------------------
+       imprime-linha-relatorio section.
+
+
+           move ws-i                               to rel-det-dia
+           move ws-temp-dia(ws-i)                   to rel-det-data-dia
+           move ws-temp-mes(ws-i)                   to rel-det-data-mes
+           move ws-temp-ano(ws-i)                   to rel-det-data-ano
+           move ws-temp-estacao(ws-i)                to rel-det-estacao
+           move ws-temperatura(ws-i)                to rel-det-temperatura
+
+           if ws-temp-fora-da-faixa(ws-i) then
+               move "Fora da faixa - nao entrou na media" to rel-det-situacao
+           else
+               if ws-temperatura(ws-i) > ws-media then
+                   move "Temperatura acima da media"   to rel-det-situacao
+               else
+                   move "Temperatura abaixo da media"  to rel-det-situacao
+               end-if
+           end-if
+
+           write rel-linha from rel-detalhe
+
+           if ws-fs-arqRelatorio <> 0 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                      to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqTemperaturas.rel" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       imprime-linha-relatorio-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>   nova passada sobre ws-temperaturas, depois da listagem dia a
+       *>   dia, para acusar sequencias de dias consecutivos acima de
+       *>   ws-temp-limiar-onda-calor como um bloco de "onda de calor"
+       *>------------------------------------------------------------------------
+       detectar-ondas-calor section.
+
+
+           move "N"                                to ws-onda-em-curso
+           move 0                                   to ws-onda-qtd
+
+           write rel-linha from onda-cabecalho
+
+           if ws-fs-arqRelatorio <> 0 then
+               move 7                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                      to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqTemperaturas.rel" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform verificar-dia-onda-calor
+               varying ws-i from 1 by 1 until ws-i > ws-qtd-temp-lida
+
+           *> se a tabela terminou com uma onda ainda em curso (ate o
+           *> ultimo dia), fecha e grava esse ultimo bloco tambem
+           if ws-onda-esta-em-curso then
+               perform fechar-onda-calor
+           end-if
+
+           if ws-onda-qtd = 0 then
+               write rel-linha from onda-rodape
+
+               if ws-fs-arqRelatorio <> 0 then
+                   move 7                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqRelatorio                      to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqTemperaturas.rel" to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+
+           .
+       detectar-ondas-calor-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>   avalia o dia ws-i: entra, continua ou encerra uma onda de calor
+       *>------------------------------------------------------------------------
+       verificar-dia-onda-calor section.
+
+
+           if ws-temp-dentro-da-faixa(ws-i)
+               and ws-temperatura(ws-i) > ws-temp-limiar-onda-calor then
+
+               if ws-onda-nao-esta-em-curso then
+                   move ws-i                           to ws-onda-dia-ini
+                   move ws-temperatura(ws-i)            to ws-onda-pico
+                   move "S"                             to ws-onda-em-curso
+               else
+                   if ws-temperatura(ws-i) > ws-onda-pico then
+                       move ws-temperatura(ws-i)         to ws-onda-pico
+                   end-if
+               end-if
+
+               move ws-i                               to ws-onda-dia-fim
+
+           else
+               if ws-onda-esta-em-curso then
+                   perform fechar-onda-calor
+               end-if
+           end-if
+
+
+           .
+       verificar-dia-onda-calor-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>   grava o bloco de onda de calor corrente e encerra o controle
+       *>------------------------------------------------------------------------
+       fechar-onda-calor section.
+
+
+           move ws-onda-dia-ini                    to onda-det-dia-ini
+           move ws-onda-dia-fim                    to onda-det-dia-fim
+           move ws-onda-pico                       to onda-det-pico
+
+           write rel-linha from onda-detalhe
+
+           if ws-fs-arqRelatorio <> 0 then
+               move 7                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                      to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqTemperaturas.rel" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           add 1                                    to ws-onda-qtd
+           move "N"                                 to ws-onda-em-curso
+
+
+           .
+       fechar-onda-calor-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>   finalizacao do programa
+       *>------------------------------------------------------------------------
+       finalizacao section.
+
+
+           close arqRelatorio
+           close arqExcecoes
+
+           display "--- relatorio arqTemperaturas.rel gerado ---"
+           Stop run
+
+
+           .
+       finalizacao-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>   fecha os arquivos de saida proprios deste programa, chamado
+       *>   por finaliza-anormal (copybooks/SOMATEMP.cpy) antes do Stop run,
+       *>   ja que um abend pode ocorrer com arqRelatorio ainda aberto
+       *>------------------------------------------------------------------------
+       fecha-arquivos-do-programa section.
+
+
+           close arqRelatorio
+
+
+           .
+       fecha-arquivos-do-programa-exit.
+           exit.
+
+
+
+       copy SOMATEMP.
