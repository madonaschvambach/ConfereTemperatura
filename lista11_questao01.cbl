@@ -31,16 +31,52 @@
 
        *>   --------- declaracao com nome do arquivo, tipo, modo de acesso e status
        *>   nome lógico e e arquivo de memoria
+       *>   indexado por fd-temp-chave (ano/mes/dia + estacao) para acumular
+       *>   varios meses/estacoes no mesmo arquivo e permitir leitura direta
+       *>   por chave em processamento, sem depender so da tabela ws-temperaturas
        select arqTemperaturas assign to "arqTemperaturas.txt"
-       *>   tipo de arquivo (sequencial)
-       organization    is line sequential
-       *>   modo de acesso ao arquivo (sequencial)
-       access mode     is sequential
+       *>   tipo de arquivo (indexado, chave pela data + estacao)
+       organization    is indexed
+       *>   modo de acesso (dinamico: leitura sequencial em somar-temperaturas
+       *>   e leitura direta por chave em processamento)
+       access mode     is dynamic
+       record key      is fd-temp-chave
        *>   evita perda de dados em ambientes multi-usuarios(varios usuarios entrando com dados ao mesmo tempo)
        lock mode is automatic
        *>   variavel "ws-fs-arqAlunos" retona o status do arquivo (0, 35....)
        file status     is  ws-fs-arqTemperaturas.
 
+       *>   --------- leituras fora da faixa valida de temperatura
+       select arqExcecoes assign to "arqTemperaturas.exc"
+       organization    is line sequential
+       access mode     is sequential
+       lock mode is automatic
+       file status     is  ws-fs-arqExcecoes.
+
+       *>   --------- exportacao da tabela mensal para planilha
+       select arqCsv assign to "arqTemperaturas.csv"
+       organization    is line sequential
+       access mode     is sequential
+       lock mode is automatic
+       file status     is  ws-fs-arqCsv.
+
+       *>   --------- trilha de auditoria das consultas por dia em processamento
+       *>   aberto em extend para acumular o historico de todas as execucoes
+       select arqAuditoria assign to "arqTemperaturas.aud"
+       organization    is line sequential
+       access mode     is sequential
+       lock mode is automatic
+       file status     is  ws-fs-arqAuditoria.
+
+       *>   --------- checkpoint de somar-temperaturas, para retomar um
+       *>   lote interrompido sem reprocessar (ou perder) os registros
+       *>   ja somados com sucesso
+       select arqCheckpoint assign to "arqTemperaturas.chk"
+       organization    is line sequential
+       access mode     is sequential
+       lock mode is automatic
+       file status     is  ws-fs-arqCheckpoint.
+
        i-o-control.
 
 
@@ -55,37 +91,96 @@
 
        fd arqTemperaturas.
 
-       01  fd-temperaturas.
-           05  fd-temperatura                      pic z9,99.
+       copy TEMPREG.
 
 
-       *> ------- variavéis de trabalho
-       working-storage section.
+       fd arqExcecoes.
+
+       copy TEMPEXC.
 
 
-       77  ws-fs-arqTemperaturas                   pic 9(02).
+       fd arqCsv.
 
+       01  csv-linha                                pic x(80).
 
-       01  ws-temperaturas occurs 30.
-           05  ws-temperatura                      pic 9(02)v9(02).
 
+       fd arqAuditoria.
 
-       01 ws-msn-erro.
-           05 ws-msn-erro-ofsset                   pic 9(04).
-           05 filler                               pic x(01) value "-".
-           05 ws-msn-erro-cod                      pic 9(02).
-           05 filler                               pic x(01) value space.
-           05 ws-msn-erro-text                     pic x(42).
+       01  aud-linha                                pic x(86).
 
 
-       77  ws-ind-temp                             pic 9(02).
+       fd arqCheckpoint.
+
+       copy TEMPCHK.
+
+
+       *> ------- variavéis de trabalho
+       working-storage section.
+
 
+       copy TEMPWS.
 
-       77  ws-i                                    pic 9(02).
-       77  ws-soma                                 pic 9(03)v9(02) value 0.
-       77  ws-media                                pic z9,99.
-       77  ws-dia                                  pic 9(02).
+
+       77  ws-fs-arqCsv                            pic 9(02).
+       77  ws-i                                    pic 9(03).
        77  ws-opcao                                pic x(01).
+       77  ws-opcao-csv                            pic x(01).
+
+      *>   data/estacao digitadas pelo operador em processamento, usadas
+      *>   para montar a chave de leitura direta do arqTemperaturas
+      *>   (fd-temp-chave)
+       77  ws-busca-dia                            pic 9(02).
+       77  ws-busca-mes                            pic 9(02).
+       77  ws-busca-ano                            pic 9(04).
+       77  ws-busca-estacao                        pic x(05).
+
+      *>   resultado da validacao da data digitada (ver obter-dia-max-mes
+      *>   e verificar-ano-bissexto)
+       77  ws-data-valida                          pic x(01) value "N".
+           88  ws-data-eh-valida                            value "S".
+           88  ws-data-invalida                             value "N".
+       77  ws-dia-max-mes                          pic 9(02).
+
+       77  ws-ano-bissexto                         pic x(01) value "N".
+           88  ws-ano-eh-bissexto                           value "S".
+           88  ws-ano-nao-eh-bissexto                       value "N".
+       77  ws-divide-tmp                           pic 9(04).
+       77  ws-resto-div                            pic 9(04).
+
+      *>   temperatura do registro lido por chave, sem edicao, para as
+      *>   comparacoes feitas em conferir-temp-dia-media
+       77  ws-temp-busca                           pic s9(02)v9(02).
+
+       01  csv-cabecalho                            pic x(80)
+           value "dia;temperatura;status".
+
+       01  csv-detalhe.
+           05  csv-det-dia                          pic 9(03).
+           05  filler                               pic x(01) value ";".
+           05  csv-det-temperatura                  pic -9(02),99.
+           05  filler                               pic x(01) value ";".
+           05  csv-det-status                       pic x(27).
+
+       77  ws-fs-arqAuditoria                       pic 9(02).
+
+      *>   resultado textual de conferir-temp-dia-media, guardado para
+      *>   poder ser gravado na mesma linha de auditoria da consulta
+       77  ws-resultado-texto                       pic x(50).
+
+       01  aud-detalhe.
+           05  aud-det-data                         pic 9(08).
+           05  filler                               pic x(01) value ";".
+           05  aud-det-hora                         pic 9(08).
+           05  filler                               pic x(01) value ";".
+           05  aud-det-dia                          pic 9(02).
+           05  filler                               pic x(01) value "/".
+           05  aud-det-mes                          pic 9(02).
+           05  filler                               pic x(01) value "/".
+           05  aud-det-ano                          pic 9(04).
+           05  filler                               pic x(01) value ";".
+           05  aud-det-temperatura                  pic -9(02),99.
+           05  filler                               pic x(01) value ";".
+           05  aud-det-resultado                    pic x(50).
 
 
        *>------Variaveis para comunicaçao entre programa
@@ -116,9 +211,29 @@
            *>somar todas as temps do arquivo
            perform somar-temperaturas
 
+           *>abre a trilha de auditoria em extend, para acumular o
+           *>historico de consultas de todas as execucoes do programa
+           open extend arqAuditoria
+
+           if ws-fs-arqAuditoria <> 0 then
+               move 9                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas.aud" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            display "---- TEMPERATURA ----"
            display " "
 
+           display "Deseja exportar a tabela para arqTemperaturas.csv?"
+           display "   'S'im ou 'N'ao"
+           accept ws-opcao-csv
+
+           if ws-opcao-csv = "S" or ws-opcao-csv = "s" then
+               perform exportar-csv
+           end-if
+
+           display erase
 
                    .
        inicializacao-exit.
@@ -133,24 +248,66 @@
 
            perform until ws-opcao = "N" or ws-opcao = "n"
 
-               display "Informe o dia:"
-               accept ws-dia
+               display "Informe a data e a estacao da leitura:"
+               display "Dia:"
+               accept ws-busca-dia
+               display "Mes:"
+               accept ws-busca-mes
+               display "Ano:"
+               accept ws-busca-ano
+               display "Estacao:"
+               accept ws-busca-estacao
+
+               *> dia maximo do mes/ano informado (com o ajuste de
+               *> fevereiro em ano bissexto), usado para validar o dia
+               move "N"                                to ws-data-valida
+               if ws-busca-mes >= 01 and ws-busca-mes <= 12 then
+                   perform obter-dia-max-mes
+                   if ws-busca-dia >= 01 and ws-busca-dia <= ws-dia-max-mes then
+                       move "S"                        to ws-data-valida
+                   end-if
+               end-if
 
-               if ws-dia < 01 or ws-dia > 30 then
+               if ws-data-invalida then
                    display erase
-                   display "-- Dia invalido! --"
+                   display "-- Data invalida! --"
                    display " "
                else
-                   display erase
-                   display "Dia: "         ws-dia
-                   display " "
-                   display "Temperatura: " ws-temperatura(ws-dia)
-                   display " "
-                   display "media eh: "    ws-media
+                   *> monta a chave (ano/mes/dia + estacao) direto no
+                   *> registro do arquivo e le o arqTemperaturas por
+                   *> acesso direto, sem depender da tabela ws-temperaturas
+                   *> em memoria
+                   move ws-busca-ano                   to fd-temp-ano
+                   move ws-busca-mes                   to fd-temp-mes
+                   move ws-busca-dia                   to fd-temp-dia
+                   move ws-busca-estacao                to fd-temp-estacao
+
+                   read arqTemperaturas
+                       invalid key
+                           display erase
+                           display "-- Nao ha leitura cadastrada para essa data/estacao! --"
+                           display " "
+                       not invalid key
+                           display erase
+                           display "Data: "     fd-temp-dia "/" fd-temp-mes "/" fd-temp-ano
+                           display "Estacao: "  fd-temp-estacao
+                           display " "
+                           move fd-temperatura  to ws-temp-busca
+                           display "Temperatura: " ws-temp-busca
+                           display " "
+                           move ws-media            to ws-media-ed
+                           display "media eh: "    ws-media-ed
+                           move ws-maior-temp       to ws-maior-temp-ed
+                           move ws-menor-temp       to ws-menor-temp-ed
+                           display "maior temp. eh: " ws-maior-temp-ed " (dia " ws-maior-temp-dia ")"
+                           display "menor temp. eh: " ws-menor-temp-ed " (dia " ws-menor-temp-dia ")"
+
+                           perform conferir-temp-dia-media
+                           perform grava-auditoria
+
+                           display " "
+                   end-read
 
-                   perform conferir-temp-dia-media
-
-                   display " "
                    display "Deseja continuar?"
                    display "   'S'im ou 'N'ao"
                    accept ws-opcao
@@ -173,6 +330,9 @@
        finalizacao section.
 
 
+           close arqExcecoes
+           close arqAuditoria
+
            display "--- fim ---"
            Stop run
 
@@ -182,105 +342,204 @@
            exit.
 
 
-
        *>------------------------------------------------------------------------
-       *>   leitura inicial do arquivo
+       *>   fecha os arquivos de saida proprios deste programa, chamado
+       *>   por finaliza-anormal (copybooks/SOMATEMP.cpy) antes do Stop run,
+       *>   ja que um abend pode ocorrer com arqAuditoria/arqCsv ainda abertos
        *>------------------------------------------------------------------------
-       leitura-inicial-arquivo section.
+       fecha-arquivos-do-programa section.
 
 
-           open input arqTemperaturas
+           close arqAuditoria
+           close arqCsv
 
-           *>conferir se possui erro ao abrir arquivo
-           if ws-fs-arqTemperaturas <> 0
-               and ws-fs-arqTemperaturas <> 5 then
-               move 1                                     to ws-msn-erro-ofsset
-               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
-               display "File Status ao abrir arquivo(input): "  ws-fs-arqTemperaturas
-               perform finaliza-anormal
 
+           .
+       fecha-arquivos-do-programa-exit.
+           exit.
+
+
+
+       copy SOMATEMP.
+
+       *>------------------------------------------------------------------------
+       *>   conferir se dia de entrada é maior que a media
+       *>------------------------------------------------------------------------
+       conferir-temp-dia-media section.
+
+
+           display " "
+           if ws-temp-busca < ws-temp-faixa-min
+               or ws-temp-busca > ws-temp-faixa-max then
+               move "Leitura fora da faixa valida - nao entrou na media"
+                                                    to ws-resultado-texto
+           else
+               if ws-temp-busca > ws-media then
+                   move "Temperatura acima da media" to ws-resultado-texto
+               else
+                   move "Temperatura abaixo da media" to ws-resultado-texto
+               end-if
            end-if
 
+           display ws-resultado-texto
+
 
            .
-       leitura-inicial-arquivo-exit.
+       conferir-temp-dia-media-exit.
            exit.
 
+
        *>------------------------------------------------------------------------
-       *>   somar temperaturas
+       *>   grava na trilha de auditoria a consulta que acabou de ser feita
+       *>   em processamento (data/hora, dia pesquisado, temperatura e
+       *>   resultado de conferir-temp-dia-media)
        *>------------------------------------------------------------------------
-       somar-temperaturas section.
-
+       grava-auditoria section.
 
-           move 0 to ws-soma
 
-           perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemperaturas = 10
-                                                       or ws-ind-temp > 30
+           accept aud-det-data                    from date yyyymmdd
+           accept aud-det-hora                    from time
 
-               *> vai ler e mover todas as variaveis do arqTemperaturas para ws-temperaturas(ws-ind-temp)
-               read arqTemperaturas into ws-temperatura(ws-ind-temp)
+           move fd-temp-dia                       to aud-det-dia
+           move fd-temp-mes                       to aud-det-mes
+           move fd-temp-ano                       to aud-det-ano
+           move ws-temp-busca                     to aud-det-temperatura
+           move ws-resultado-texto                to aud-det-resultado
 
-               if  ws-fs-arqTemperaturas <> 0 and ws-fs-arqTemperaturas <> 10 then
+           write aud-linha from aud-detalhe
 
-                   move 2                                to ws-msn-erro-ofsset
-                   move ws-fs-arqTemperaturas            to ws-msn-erro-cod
-                   move "Erro ao ler arq. arqEstados "   to ws-msn-erro-text
-                   perform finaliza-anormal
+           if ws-fs-arqAuditoria <> 0 then
+               move 10                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqTemperaturas.aud" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
 
-               else
-                   compute ws-soma = ws-soma + ws-temperatura(ws-ind-temp)
 
-               end-if
+           .
+       grava-auditoria-exit.
+           exit.
 
-           end-perform
 
-           compute ws-media = ws-soma/30
+       *>------------------------------------------------------------------------
+       *>   dia maximo do mes informado em ws-busca-mes/ws-busca-ano,
+       *>   com o ajuste de fevereiro em ano bissexto, devolvido em
+       *>   ws-dia-max-mes
+       *>------------------------------------------------------------------------
+       obter-dia-max-mes section.
+
+
+           evaluate ws-busca-mes
+               when 04
+               when 06
+               when 09
+               when 11
+                   move 30                          to ws-dia-max-mes
+               when 02
+                   perform verificar-ano-bissexto
+                   if ws-ano-eh-bissexto then
+                       move 29                      to ws-dia-max-mes
+                   else
+                       move 28                      to ws-dia-max-mes
+                   end-if
+               when other
+                   move 31                          to ws-dia-max-mes
+           end-evaluate
 
 
            .
-       somar-temperaturas-exit.
+       obter-dia-max-mes-exit.
            exit.
 
 
        *>------------------------------------------------------------------------
-       *>   conferir se dia de entrada é maior que a media
+       *>   regra gregoriana de ano bissexto: divisivel por 4, exceto os
+       *>   anos de seculo (divisiveis por 100) que nao sejam tambem
+       *>   divisiveis por 400 - devolvido em ws-ano-bissexto
        *>------------------------------------------------------------------------
-       conferir-temp-dia-media section.
+       verificar-ano-bissexto section.
 
 
-           display " "
-           if ws-temperatura(ws-dia) > ws-media then
-               display "Temperatura acima da media"
+           move "N"                                to ws-ano-bissexto
+
+           divide ws-busca-ano by 400 giving ws-divide-tmp remainder ws-resto-div
+           if ws-resto-div = 0 then
+               move "S"                            to ws-ano-bissexto
            else
-               display "Temperatura abaixo da media"
+               divide ws-busca-ano by 100 giving ws-divide-tmp remainder ws-resto-div
+               if ws-resto-div <> 0 then
+                   divide ws-busca-ano by 4 giving ws-divide-tmp remainder ws-resto-div
+                   if ws-resto-div = 0 then
+                       move "S"                    to ws-ano-bissexto
+                   end-if
+               end-if
            end-if
 
 
            .
-       conferir-temp-dia-media-exit.
+       verificar-ano-bissexto-exit.
            exit.
 
 
        *>------------------------------------------------------------------------
-       *>   finaliza anormal
+       *>   exportar a tabela de temperaturas para arqTemperaturas.csv
        *>------------------------------------------------------------------------
-       finaliza-anormal section.
+       exportar-csv section.
+
 
+           open output arqCsv
 
-           close arqTemperaturas
-           if ws-fs-arqTemperaturas <> 0
-               and ws-fs-arqTemperaturas <> 5 then
-               move 1                                              to ws-msn-erro-ofsset
-               move ws-fs-arqTemperaturas                          to ws-msn-erro-cod
-               display "File Status ao fechar arquivo(input): "    ws-fs-arqTemperaturas
+           if ws-fs-arqCsv <> 0 then
+               move 7                                       to ws-msn-erro-ofsset
+               move ws-fs-arqCsv                            to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas.csv" to ws-msn-erro-text
                perform finaliza-anormal
+           end-if
+
+           write csv-linha from csv-cabecalho
+
+           perform imprime-linha-csv
+               varying ws-i from 1 by 1 until ws-i > ws-qtd-temp-lida
+
+           close arqCsv
+
+           display "--- arqTemperaturas.csv gerado ---"
+
+
+           .
+       exportar-csv-exit.
+           exit.
+
+
+       *>------------------------------------------------------------------------
+       *>   monta e grava uma linha do csv para o dia ws-i
+       *>------------------------------------------------------------------------
+       imprime-linha-csv section.
+
+
+           move ws-i                               to csv-det-dia
+           move ws-temperatura(ws-i)               to csv-det-temperatura
 
+           if ws-temp-fora-da-faixa(ws-i) then
+               move "fora da faixa"                to csv-det-status
+           else
+               if ws-temperatura(ws-i) > ws-media then
+                   move "acima da media"           to csv-det-status
+               else
+                   move "abaixo da media"          to csv-det-status
+               end-if
+           end-if
+
+           write csv-linha from csv-detalhe
+
+           if ws-fs-arqCsv <> 0 then
+               move 8                                       to ws-msn-erro-ofsset
+               move ws-fs-arqCsv                            to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqTemperaturas.csv" to ws-msn-erro-text
+               perform finaliza-anormal
            end-if
 
-           display erase
-           display ws-msn-erro.
-           Stop run
 
            .
-       finaliza-anormal-exit.
+       imprime-linha-csv-exit.
            exit.
