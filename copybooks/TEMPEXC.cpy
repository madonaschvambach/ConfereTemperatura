@@ -0,0 +1,20 @@
+      *>------------------------------------------------------------------------
+      *>   copybook   : TEMPEXC
+      *>   finalidade : layout do registro do arquivo de excecoes
+      *>                (arqTemperaturas.exc) - leituras fora da faixa
+      *>                valida, que nao entram na soma/media
+      *>------------------------------------------------------------------------
+
+       01  exc-registro.
+           05  exc-data.
+               10  exc-dia                         pic 9(02).
+               10  filler                          pic x(01) value "/".
+               10  exc-mes                         pic 9(02).
+               10  filler                          pic x(01) value "/".
+               10  exc-ano                         pic 9(04).
+           05  filler                              pic x(01) value ";".
+           05  exc-estacao                         pic x(05).
+           05  filler                              pic x(01) value ";".
+           05  exc-valor                           pic -9(02),99.
+           05  filler                              pic x(01) value ";".
+           05  exc-motivo                          pic x(35).
