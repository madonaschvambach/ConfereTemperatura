@@ -0,0 +1,72 @@
+      *>------------------------------------------------------------------------
+      *>   copybook   : TEMPWS
+      *>   finalidade : area de trabalho comum a leitura e soma das
+      *>                temperaturas (compartilhada entre os programas
+      *>                que leem o arqTemperaturas)
+      *>------------------------------------------------------------------------
+
+       77  ws-fs-arqTemperaturas                   pic 9(02).
+       77  ws-fs-arqExcecoes                       pic 9(02).
+       77  ws-fs-arqCheckpoint                     pic 9(02).
+
+      *>   ultimo ws-ind-temp ja somado com sucesso numa execucao
+      *>   anterior que foi interrompida (0 se nao ha checkpoint); usado
+      *>   por somar-temperaturas para retomar o lote a partir dai
+      *>   em vez de reprocessar (ou perder) os registros ja somados
+       77  ws-chk-ultimo-ind                       pic 9(03) value 0.
+       77  ws-ind-temp-inicial                     pic 9(03).
+
+
+      *>   tabela widened para cobrir um ano inteiro (366 no bissexto),
+      *>   em vez de um unico mes de 30 dias
+       01  ws-temperaturas occurs 366.
+           05  ws-temp-dia                         pic 9(02).
+           05  ws-temp-mes                         pic 9(02).
+           05  ws-temp-ano                         pic 9(04).
+           05  ws-temp-estacao                     pic x(05).
+           05  ws-temperatura                      pic s9(02)v9(02).
+           05  ws-temp-fora-faixa                  pic x(01) value "N".
+               88  ws-temp-fora-da-faixa                     value "S".
+               88  ws-temp-dentro-da-faixa                   value "N".
+
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+
+       77  ws-ind-temp                             pic 9(03).
+
+      *>   total de registros efetivamente lidos do arqTemperaturas
+      *>   (populando ws-temperaturas) ate o momento, contando tambem o
+      *>   que uma execucao anterior ja tinha lido antes de um
+      *>   checkpoint; usado para limitar os loops de relatorio/CSV/
+      *>   onda de calor a quantidade real de dias, em vez do tamanho
+      *>   maximo da tabela (366)
+       77  ws-qtd-temp-lida                        pic 9(03) value 0.
+
+       77  ws-soma                                 pic s9(05)v9(02) value 0.
+      *>   ws-media fica sem edicao para nao atrapalhar as comparacoes;
+      *>   ws-media-ed e so para exibicao, movida logo antes de cada display
+       77  ws-media                                pic s9(02)v9(02).
+       77  ws-media-ed                             pic -9(02),99.
+       77  ws-qtd-temp-valida                      pic 9(03) value 0.
+
+      *>   faixa de valores plausiveis para uma leitura de temperatura;
+      *>   fora dela a leitura vai para o arquivo de excecoes e nao
+      *>   entra na soma/media (configuravel, ajustar os value abaixo)
+       77  ws-temp-faixa-min                       pic s9(02)v9(02) value -10,00.
+       77  ws-temp-faixa-max                       pic s9(02)v9(02) value 50,00.
+
+      *>   maior e menor temperatura encontradas entre as leituras validas,
+      *>   e em que dia cada uma ocorreu (ws-maior-temp-ed/ws-menor-temp-ed
+      *>   sao so para exibicao, pelo mesmo motivo do ws-media-ed)
+       77  ws-maior-temp                           pic s9(02)v9(02).
+       77  ws-maior-temp-ed                        pic -9(02),99.
+       77  ws-maior-temp-dia                       pic 9(03).
+       77  ws-menor-temp                           pic s9(02)v9(02).
+       77  ws-menor-temp-ed                        pic -9(02),99.
+       77  ws-menor-temp-dia                       pic 9(03).
