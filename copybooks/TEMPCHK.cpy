@@ -0,0 +1,22 @@
+      *>------------------------------------------------------------------------
+      *>   copybook   : TEMPCHK
+      *>   finalidade : layout do registro de checkpoint de
+      *>                somar-temperaturas (copybooks/SOMATEMP.cpy), gravado
+      *>                por finaliza-anormal para permitir retomar um lote
+      *>                interrompido a partir do ultimo registro bom
+      *>------------------------------------------------------------------------
+
+       01  chk-registro.
+           05  chk-ultimo-ind                      pic 9(03).
+           05  filler                              pic x(01) value ";".
+           05  chk-soma                            pic s9(05)v9(02).
+           05  filler                              pic x(01) value ";".
+           05  chk-qtd-temp-valida                 pic 9(03).
+           05  filler                              pic x(01) value ";".
+           05  chk-maior-temp                      pic s9(02)v9(02).
+           05  filler                              pic x(01) value ";".
+           05  chk-maior-temp-dia                  pic 9(03).
+           05  filler                              pic x(01) value ";".
+           05  chk-menor-temp                      pic s9(02)v9(02).
+           05  filler                              pic x(01) value ";".
+           05  chk-menor-temp-dia                  pic 9(03).
