@@ -0,0 +1,29 @@
+      *>------------------------------------------------------------------------
+      *>   copybook   : TEMPREG
+      *>   finalidade : layout do registro do arquivo arqTemperaturas
+      *>------------------------------------------------------------------------
+      *>   historico
+      *>   08/08/2026 - msv - incluida a data real da leitura (dia/mes/ano)
+      *>                e a estacao/sensor de origem, para suportar mais de
+      *>                um sensor alimentando o mesmo arquivo
+      *>   08/08/2026 - msv - fd-temperatura passa a aceitar sinal, para
+      *>                permitir leituras negativas na faixa de validacao
+      *>   08/08/2026 - msv - fd-temp-data reordenada para ano/mes/dia, nessa
+      *>                ordem, para servir de record key do arqTemperaturas
+      *>                agora indexado (ordem ano-mes-dia garante que a
+      *>                comparacao de chave tambem seja a ordem cronologica,
+      *>                mesmo com varios meses/anos no mesmo arquivo)
+      *>   08/08/2026 - msv - fd-temp-data e fd-temp-estacao agrupados em
+      *>                fd-temp-chave, que passa a ser o record key: so a
+      *>                data nao identifica o registro de forma unica com
+      *>                mais de uma estacao reportando no mesmo dia
+      *>------------------------------------------------------------------------
+
+       01  fd-temperaturas.
+           05  fd-temp-chave.
+               10  fd-temp-data.
+                   15  fd-temp-ano                 pic 9(04).
+                   15  fd-temp-mes                 pic 9(02).
+                   15  fd-temp-dia                 pic 9(02).
+               10  fd-temp-estacao                 pic x(05).
+           05  fd-temperatura                      pic -9(02),99.
