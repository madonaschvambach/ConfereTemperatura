@@ -0,0 +1,301 @@
+      *>------------------------------------------------------------------------
+      *>   copybook   : SOMATEMP
+      *>   finalidade : leitura do arqTemperaturas e soma das temperaturas,
+      *>                compartilhado entre todos os programas que precisam
+      *>                montar a tabela ws-temperaturas e calcular ws-media
+      *>------------------------------------------------------------------------
+
+       leitura-inicial-arquivo section.
+
+
+           *> ws-ind-temp precisa comecar zerado: se uma das aberturas
+           *> abaixo falhar, finaliza-anormal usa ws-ind-temp para decidir
+           *> se ha algum progresso bom para gravar no checkpoint
+           move 0                                     to ws-ind-temp
+
+           open input arqTemperaturas
+
+           *>conferir se possui erro ao abrir arquivo
+           if ws-fs-arqTemperaturas <> 0
+               and ws-fs-arqTemperaturas <> 5 then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+               display "File Status ao abrir arquivo(input): "  ws-fs-arqTemperaturas
+               perform finaliza-anormal
+
+           end-if
+
+           *> se uma execucao anterior deixou um checkpoint (abendou no
+           *> meio do lote), recupera o progresso ja somado para
+           *> somar-temperaturas retomar dali em vez de repetir o lote -
+           *> feito antes de abrir arqExcecoes, para decidir abaixo se
+           *> esse arquivo deve ser aberto em extend (retomada) ou output
+           *> (execucao nova)
+           move 0                                     to ws-chk-ultimo-ind
+
+           open input arqCheckpoint
+
+           if ws-fs-arqCheckpoint = 0 then
+               read arqCheckpoint
+
+               *> arquivo existe mas esta vazio (checkpoint limpo pelo
+               *> fim normal de um lote anterior): nao ha nada a retomar
+               if ws-fs-arqCheckpoint = 0 then
+                   move chk-ultimo-ind                    to ws-chk-ultimo-ind
+                   move chk-soma                          to ws-soma
+                   move chk-qtd-temp-valida               to ws-qtd-temp-valida
+                   move chk-maior-temp                    to ws-maior-temp
+                   move chk-maior-temp-dia                to ws-maior-temp-dia
+                   move chk-menor-temp                    to ws-menor-temp
+                   move chk-menor-temp-dia                to ws-menor-temp-dia
+               end-if
+
+               close arqCheckpoint
+           end-if
+
+           *> numa retomada, abre em extend para nao truncar as excecoes
+           *> que a execucao interrompida ja tinha gravado para os
+           *> registros anteriores ao checkpoint
+           if ws-chk-ultimo-ind > 0 then
+               open extend arqExcecoes
+           else
+               open output arqExcecoes
+           end-if
+
+           if ws-fs-arqExcecoes <> 0 then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-arqExcecoes                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas.exc" to ws-msn-erro-text
+               display "File Status ao abrir arquivo(output): " ws-fs-arqExcecoes
+               perform finaliza-anormal
+
+           end-if
+
+
+           .
+       leitura-inicial-arquivo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   somar temperaturas
+      *>   le o arquivo indexado em sequencia de chave (ano/mes/dia), do
+      *>   inicio, somando ate um ano inteiro (366 registros) encontrado
+      *>------------------------------------------------------------------------
+       somar-temperaturas section.
+
+
+           if ws-chk-ultimo-ind = 0 then
+               move 0 to ws-soma
+               move 0 to ws-qtd-temp-valida
+               move 0 to ws-maior-temp-dia
+               move 0 to ws-menor-temp-dia
+           else
+               *> ja existe progresso recuperado do checkpoint (ws-soma e
+               *> demais acumuladores vieram de leitura-inicial-arquivo);
+               *> so avanca o cursor de leitura sequencial ate o ultimo
+               *> registro ja somado, sem reprocessa-lo
+               perform avancar-apos-checkpoint
+                   varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-chk-ultimo-ind
+           end-if
+
+           compute ws-ind-temp-inicial = ws-chk-ultimo-ind + 1
+
+           *> ja havia ws-chk-ultimo-ind registros lidos por uma
+           *> execucao anterior, retomados (sem recarregar a tabela) por
+           *> avancar-apos-checkpoint acima
+           move ws-chk-ultimo-ind                     to ws-qtd-temp-lida
+
+           perform varying ws-ind-temp from ws-ind-temp-inicial by 1
+                                                       until ws-fs-arqTemperaturas = 10
+                                                       or ws-ind-temp > 366
+
+               *> vai ler o proximo registro (data, estacao e temperatura)
+               *> em sequencia de chave, do arqTemperaturas
+               read arqTemperaturas next record
+
+               if  ws-fs-arqTemperaturas = 0 then
+                   *> guarda a data/estacao/temperatura do registro lido na tabela
+                   move ws-ind-temp                      to ws-qtd-temp-lida
+
+                   move fd-temp-dia                      to ws-temp-dia(ws-ind-temp)
+                   move fd-temp-mes                      to ws-temp-mes(ws-ind-temp)
+                   move fd-temp-ano                      to ws-temp-ano(ws-ind-temp)
+                   move fd-temp-estacao                  to ws-temp-estacao(ws-ind-temp)
+                   move fd-temperatura                   to ws-temperatura(ws-ind-temp)
+
+                   *> leitura fora da faixa plausivel: vai para a excecao e
+                   *> nao entra na soma/media, para nao distorcer ws-media
+                   if ws-temperatura(ws-ind-temp) < ws-temp-faixa-min
+                       or ws-temperatura(ws-ind-temp) > ws-temp-faixa-max then
+
+                       move "S"                           to ws-temp-fora-faixa(ws-ind-temp)
+
+                       move fd-temp-dia                   to exc-dia
+                       move fd-temp-mes                   to exc-mes
+                       move fd-temp-ano                   to exc-ano
+                       move fd-temp-estacao                to exc-estacao
+                       move ws-temperatura(ws-ind-temp)    to exc-valor
+                       move "Temperatura fora da faixa valida" to exc-motivo
+
+                       write exc-registro
+
+                       if ws-fs-arqExcecoes <> 0 then
+                           move 6                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqExcecoes                  to ws-msn-erro-cod
+                           move "Erro ao gravar arq. arqTemperaturas.exc" to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                   else
+                       compute ws-soma = ws-soma + ws-temperatura(ws-ind-temp)
+                       add 1                                to ws-qtd-temp-valida
+
+                       *> primeira leitura valida encontrada vira o ponto de
+                       *> partida para a maior e a menor temperatura
+                       if ws-qtd-temp-valida = 1 then
+                           move ws-temperatura(ws-ind-temp)  to ws-maior-temp
+                           move ws-ind-temp                  to ws-maior-temp-dia
+                           move ws-temperatura(ws-ind-temp)  to ws-menor-temp
+                           move ws-ind-temp                  to ws-menor-temp-dia
+                       else
+                           if ws-temperatura(ws-ind-temp) > ws-maior-temp then
+                               move ws-temperatura(ws-ind-temp) to ws-maior-temp
+                               move ws-ind-temp                 to ws-maior-temp-dia
+                           end-if
+                           if ws-temperatura(ws-ind-temp) < ws-menor-temp then
+                               move ws-temperatura(ws-ind-temp) to ws-menor-temp
+                               move ws-ind-temp                 to ws-menor-temp-dia
+                           end-if
+                       end-if
+
+                   end-if
+
+               else
+                   if ws-fs-arqTemperaturas <> 10 then
+                       move 2                                to ws-msn-erro-ofsset
+                       move ws-fs-arqTemperaturas            to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqEstados "   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+               end-if
+
+           end-perform
+
+           if ws-qtd-temp-valida > 0 then
+               compute ws-media = ws-soma / ws-qtd-temp-valida
+           else
+               move 0                                      to ws-media
+           end-if
+
+           *> lote concluido sem abend: qualquer checkpoint de uma
+           *> execucao anterior deixou de valer, limpa o arquivo para a
+           *> proxima execucao comecar do zero
+           if ws-chk-ultimo-ind > 0 then
+               open output arqCheckpoint
+               close arqCheckpoint
+               move 0                                      to ws-chk-ultimo-ind
+           end-if
+
+
+           .
+       somar-temperaturas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   avanca o cursor de leitura sequencial do arqTemperaturas pelos
+      *>   registros ja somados numa execucao anterior (ate ws-chk-ultimo-ind),
+      *>   sem repetir a soma nem a gravacao de excecoes desses registros -
+      *>   mas repondo cada um no slot ws-temperaturas(ws-ind-temp), ja que
+      *>   essa tabela comeca vazia nesta execucao e relatorio/CSV/onda de
+      *>   calor leem dela ate ws-qtd-temp-lida
+      *>------------------------------------------------------------------------
+       avancar-apos-checkpoint section.
+
+
+           read arqTemperaturas next record
+
+           if  ws-fs-arqTemperaturas = 0 then
+
+               move fd-temp-dia                      to ws-temp-dia(ws-ind-temp)
+               move fd-temp-mes                      to ws-temp-mes(ws-ind-temp)
+               move fd-temp-ano                      to ws-temp-ano(ws-ind-temp)
+               move fd-temp-estacao                  to ws-temp-estacao(ws-ind-temp)
+               move fd-temperatura                   to ws-temperatura(ws-ind-temp)
+
+               *> repete o mesmo teste de faixa que a execucao anterior ja
+               *> tinha aplicado a este registro, para a situacao mostrada
+               *> no relatorio continuar condizente com arqTemperaturas.exc
+               if ws-temperatura(ws-ind-temp) < ws-temp-faixa-min
+                   or ws-temperatura(ws-ind-temp) > ws-temp-faixa-max then
+                   move "S"                           to ws-temp-fora-faixa(ws-ind-temp)
+               else
+                   move "N"                           to ws-temp-fora-faixa(ws-ind-temp)
+               end-if
+
+           else
+               if ws-fs-arqTemperaturas <> 10 then
+                   move 2                                to ws-msn-erro-ofsset
+                   move ws-fs-arqTemperaturas            to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqEstados "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-if
+
+
+           .
+       avancar-apos-checkpoint-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   finaliza anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+
+           *> grava o progresso ja somado com sucesso antes de abendar,
+           *> para a proxima execucao poder retomar o lote a partir do
+           *> ultimo registro bom em vez de reprocessa-lo (ou perde-lo)
+           if ws-ind-temp > 1 then
+               compute ws-chk-ultimo-ind = ws-ind-temp - 1
+
+               move ws-chk-ultimo-ind                  to chk-ultimo-ind
+               move ws-soma                            to chk-soma
+               move ws-qtd-temp-valida                 to chk-qtd-temp-valida
+               move ws-maior-temp                      to chk-maior-temp
+               move ws-maior-temp-dia                  to chk-maior-temp-dia
+               move ws-menor-temp                      to chk-menor-temp
+               move ws-menor-temp-dia                  to chk-menor-temp-dia
+
+               open output arqCheckpoint
+               write chk-registro
+               close arqCheckpoint
+           end-if
+
+           close arqTemperaturas
+           if ws-fs-arqTemperaturas <> 0
+               and ws-fs-arqTemperaturas <> 5 then
+               move 1                                              to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                          to ws-msn-erro-cod
+               display "File Status ao fechar arquivo(input): "    ws-fs-arqTemperaturas
+               perform finaliza-anormal
+
+           end-if
+
+           close arqExcecoes
+
+           *> fecha os demais arquivos de saida proprios de cada programa
+           *> (definidos localmente, ja que nem todo programa que usa este
+           *> copybook tem os mesmos arquivos abertos)
+           perform fecha-arquivos-do-programa
+
+           display erase
+           display ws-msn-erro.
+           Stop run
+
+           .
+       finaliza-anormal-exit.
+           exit.
